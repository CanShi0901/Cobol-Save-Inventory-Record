@@ -0,0 +1,65 @@
+//NIGHTRUN JOB (ACCTNO),'INVENTORY NIGHTLY MERGE',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID,RESTART=STEP10
+//*
+//*  NIGHTLY INTAKE SORT/MERGE
+//*  --------------------------
+//*  STEP10 sorts the day's intake (INVFILE.TXT) into part-number
+//*  order.  STEP20 merges the sorted intake into the cumulative
+//*  inventory master (INVMAST.DAT), adding intake quantities to
+//*  parts already on the master and adding new parts outright.
+//*
+//*  INVMERGE keeps its own same-day checkpoint (MRGCKPT.TXT) of
+//*  the last part number it merged, so if STEP20 abends partway
+//*  through, resubmitting this job with RESTART=STEP20 picks up
+//*  after the last part merged instead of reapplying intake
+//*  already on the master.  If STEP10 abends, restart at STEP10 -
+//*  the sort has to run again since no intake was merged yet.
+//*
+//*  INVMERGE rewrites MRGCKPT.TXT's single record from scratch
+//*  (OPEN OUTPUT) after every part it merges, so the DD must let
+//*  OPEN OUTPUT truncate and replace the dataset rather than
+//*  position past existing data the way DISP=MOD would.  STEP15
+//*  allocates the dataset with DISP=MOD so it is created the very
+//*  first time this job ever runs and left alone (not truncated)
+//*  if it already exists; STEP20 then opens it DISP=OLD so its own
+//*  OPEN OUTPUT replaces the one checkpoint record each time.
+//*
+//*  Every program in this shop resolves its files through a literal
+//*  ASSIGN TO clause naming the OS file directly - INVFILE.TXT,
+//*  INVSORT.TXT, INVMAST.DAT, MRGCKPT.TXT - rather than through
+//*  DD-name indirection, so each DSN below is written to match the
+//*  literal filename the step's program actually opens, instead of
+//*  a mainframe-qualified name with no real connection to it.  This
+//*  JCL documents step sequence, restart points, and space/DCB
+//*  sizing; the program named on each EXEC is what actually
+//*  connects to the file named on each DD.
+//*
+//STEP10   EXEC PGM=SORT
+//SORTIN   DD DSN=INVFILE.TXT,DISP=SHR
+//SORTOUT  DD DSN=INVSORT.TXT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  SORT FIELDS=(1,9,CH,A)
+/*
+//*
+//STEP15   EXEC PGM=IEFBR14,COND=(0,NE,STEP10)
+//MRGCKPT  DD DSN=MRGCKPT.TXT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=17,BLKSIZE=0)
+//*
+//*  INVSORT.TXT and INVMAST.DAT both need to survive a STEP20 abend
+//*  the same way MRGCKPT.TXT does below, or a RESTART=STEP20
+//*  resubmission has nothing to merge or a master still open to
+//*  another job.  INVSORT is KEEP on abend and DELETE only once
+//*  STEP20 completes normally; INVMAST is DISP=OLD, not SHR, since
+//*  this step is actively rewriting it.
+//STEP20   EXEC PGM=INVMERGE,COND=(0,NE,STEP10)
+//INVSORT  DD DSN=INVSORT.TXT,DISP=(OLD,DELETE,KEEP)
+//INVMAST  DD DSN=INVMAST.DAT,DISP=OLD
+//MRGCKPT  DD DSN=MRGCKPT.TXT,DISP=(OLD,CATLG,KEEP)
+//INVFILE  DD DSN=INVFILE.TXT,DISP=OLD
+//SYSOUT   DD SYSOUT=*
