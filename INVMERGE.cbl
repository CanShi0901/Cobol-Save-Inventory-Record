@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGE-NIGHTLY-INTAKE.
+       AUTHOR. CAN SHI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *INVSORT.TXT is the day's INVFILE.TXT intake after the sort
+      *step has put it in WS-PART-NUMBER order.  Each record is
+      *merged into the cumulative indexed master: an existing part
+      *has the intake quantity added to its on-hand balance, a new
+      *part number is added outright.
+           SELECT INTAKE-SORTED-FILE ASSIGN TO 'INVSORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT INVENTORY-MASTER-FILE ASSIGN TO 'INVMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS WS-PART-NUMBER
+           FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+      *MRGCKPT.TXT holds the date and last part number successfully
+      *merged.  If the job abends partway through and is resubmitted
+      *later the same day, records up to the checkpoint are skipped
+      *so they are not merged a second time.  A checkpoint from an
+      *earlier day is ignored - a new day starts a fresh merge.  It
+      *holds a single record, rewritten from scratch (OPEN OUTPUT)
+      *after every merged part, so the JCL DD must allocate it with
+      *a disposition that lets a plain OPEN OUTPUT replace the
+      *dataset rather than position past existing data - see
+      *NIGHTRUN.jcl's MRGCKPT DD.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'MRGCKPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+      *Once STEP20 has merged the entire day's sorted intake into
+      *INVMAST.DAT, INVFILE.TXT is cleared so tomorrow night's merge
+      *does not re-read and re-apply quantities already rolled
+      *forward into the master tonight.
+           SELECT OPTIONAL INVENTORY-FILE-OUT ASSIGN TO 'INVFILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INTAKE-SORTED-FILE.
+       01 INTAKE-RECORD PIC X(50).
+
+       FD INVENTORY-MASTER-FILE.
+       01 WS-INVENTORY-RECORD.
+           COPY INVMAST.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(17).
+
+       FD INVENTORY-FILE-OUT.
+       01 INVENTORY-RECORD PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INTAKE-RECORD.
+           COPY INVMAST.
+
+       01 WS-MASTER-FILE-STATUS PIC X(2).
+           88 WS-MASTER-FILE-STATUS-OK VALUE '00'.
+           88 WS-MASTER-FILE-NOT-FOUND VALUE '23'.
+
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2).
+           88 WS-CHECKPOINT-FILE-STATUS-OK VALUE '00'.
+
+       01 WS-EOF-SWITCH PIC A(1).
+           88 WS-END-OF-FILE VALUE 'Y'.
+           88 WS-NOT-END-OF-FILE VALUE 'N'.
+
+       01 WS-RECORD-FOUND-SWITCH PIC A(1).
+           88 WS-RECORD-FOUND VALUE 'Y'.
+           88 WS-RECORD-NOT-FOUND VALUE 'N'.
+
+       01 WS-CHECKPOINT-SWITCH PIC A(1).
+           88 WS-CHECKPOINT-ACTIVE VALUE 'Y'.
+           88 WS-CHECKPOINT-NOT-ACTIVE VALUE 'N'.
+
+       01 WS-TODAY-DATE PIC 9(8).
+
+       01 WS-CHECKPOINT-AREA.
+           05 WS-CKPT-DATE PIC 9(8).
+           05 WS-CKPT-PART-NUMBER PIC 9(9).
+
+       01 WS-MERGE-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-ADD-COUNT PIC 9(5) COMP VALUE ZERO.
+
+      *Set whenever a merge fails (INVALID KEY or a quantity overflow)
+      *so 0300-PROCESS-INTAKE-RECORD knows not to checkpoint past that
+      *part and 0400-TERMINATE knows not to clear INVFILE.TXT - a
+      *record that failed to merge is still sitting there unmerged and
+      *must not be lost or skipped on the next restart.
+       01 WS-MERGE-STATUS-SWITCH PIC A(1) VALUE 'Y'.
+           88 WS-MERGE-OK VALUE 'Y'.
+           88 WS-MERGE-FAILED VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0100-MERGE-NIGHTLY-INTAKE.
+           PERFORM 0200-INITIALIZE
+           PERFORM 0300-PROCESS-INTAKE-RECORD
+              UNTIL WS-END-OF-FILE
+           PERFORM 0400-TERMINATE.
+           STOP RUN.
+
+       0200-INITIALIZE.
+           OPEN INPUT INTAKE-SORTED-FILE
+           OPEN I-O INVENTORY-MASTER-FILE
+           IF NOT WS-MASTER-FILE-STATUS-OK
+               OPEN OUTPUT INVENTORY-MASTER-FILE
+               CLOSE INVENTORY-MASTER-FILE
+               OPEN I-O INVENTORY-MASTER-FILE
+           END-IF
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM 0210-READ-CHECKPOINT
+           SET WS-NOT-END-OF-FILE TO TRUE
+           PERFORM 0810-READ-INTAKE-RECORD.
+
+       0210-READ-CHECKPOINT.
+      *MRGCKPT.TXT holds at most one record.  It is read once here to
+      *decide whether a same-day restart is in progress, then closed -
+      *0550-WRITE-CHECKPOINT re-creates it from scratch (OPEN OUTPUT)
+      *after every merged part, so there is no need to keep it open
+      *for the rest of the run.
+           SET WS-CHECKPOINT-NOT-ACTIVE TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-AREA
+                   IF WS-CKPT-DATE = WS-TODAY-DATE
+                       SET WS-CHECKPOINT-ACTIVE TO TRUE
+                   END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       0300-PROCESS-INTAKE-RECORD.
+           IF WS-CHECKPOINT-ACTIVE
+              AND WS-PART-NUMBER OF WS-INTAKE-RECORD
+                  NOT > WS-CKPT-PART-NUMBER
+               CONTINUE
+           ELSE
+               PERFORM 0500-MERGE-RECORD
+               IF WS-MERGE-OK
+                   PERFORM 0550-WRITE-CHECKPOINT
+               ELSE
+      *A failed merge stops the run right here instead of checkpointing
+      *past it - the same part (and everything sorted after it) is
+      *left for a RESTART=STEP20 resubmission to pick back up, the same
+      *way an abend would.
+                   SET WS-END-OF-FILE TO TRUE
+               END-IF
+           END-IF
+           PERFORM 0810-READ-INTAKE-RECORD.
+
+       0400-TERMINATE.
+           CLOSE INTAKE-SORTED-FILE
+           CLOSE INVENTORY-MASTER-FILE
+           IF WS-MERGE-OK
+               PERFORM 0600-CLEAR-INTAKE-FILE
+           ELSE
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'MERGE DID NOT COMPLETE'
+                  ' - INVFILE.TXT NOT CLEARED'
+           END-IF
+           DISPLAY 'PARTS UPDATED: ' WS-MERGE-COUNT
+           DISPLAY 'PARTS ADDED..: ' WS-ADD-COUNT.
+
+       0600-CLEAR-INTAKE-FILE.
+      *The sorted copy just merged (INVSORT.TXT) was read from
+      *INVFILE.TXT, and every part on it is now reflected in
+      *INVMAST.DAT, so INVFILE.TXT is emptied here - reaching this
+      *paragraph means 0300-PROCESS-INTAKE-RECORD ran to completion
+      *without abending.  The next intake session's OPEN EXTEND in
+      *SAVE-INVENTORY-RECORD then starts the new day's file clean
+      *instead of appending onto quantities already rolled forward.
+           OPEN OUTPUT INVENTORY-FILE-OUT
+           CLOSE INVENTORY-FILE-OUT.
+
+       0500-MERGE-RECORD.
+           MOVE WS-PART-NUMBER OF WS-INTAKE-RECORD
+              TO WS-PART-NUMBER OF WS-INVENTORY-RECORD
+           SET WS-RECORD-NOT-FOUND TO TRUE
+           READ INVENTORY-MASTER-FILE
+               INVALID KEY
+                   SET WS-RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-RECORD-FOUND TO TRUE
+           END-READ
+           IF WS-RECORD-FOUND
+               ADD WS-QUANTITY-ON-HAND OF WS-INTAKE-RECORD
+                  TO WS-QUANTITY-ON-HAND OF WS-INVENTORY-RECORD
+                  ON SIZE ERROR
+                      DISPLAY 'PART '
+                         WS-PART-NUMBER OF WS-INVENTORY-RECORD
+                         ' ON-HAND QUANTITY WOULD EXCEED 999'
+                         ' - NOT MERGED'
+                      SET WS-MERGE-FAILED TO TRUE
+                  NOT ON SIZE ERROR
+                      REWRITE WS-INVENTORY-RECORD
+                          INVALID KEY
+                              DISPLAY 'PART '
+                                 WS-PART-NUMBER OF WS-INVENTORY-RECORD
+                                 ' COULD NOT BE REWRITTEN - NOT MERGED'
+                              SET WS-MERGE-FAILED TO TRUE
+                          NOT INVALID KEY
+                              ADD 1 TO WS-MERGE-COUNT
+                      END-REWRITE
+               END-ADD
+           ELSE
+               MOVE WS-INTAKE-RECORD TO WS-INVENTORY-RECORD
+               WRITE WS-INVENTORY-RECORD
+                   INVALID KEY
+                       DISPLAY 'PART '
+                          WS-PART-NUMBER OF WS-INVENTORY-RECORD
+                          ' COULD NOT BE ADDED - NOT MERGED'
+                       SET WS-MERGE-FAILED TO TRUE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+               END-WRITE
+           END-IF.
+
+       0550-WRITE-CHECKPOINT.
+      *OPEN OUTPUT replaces the dataset's single record each time
+      *rather than appending, so the checkpoint never grows beyond
+      *one record no matter how many parts are merged tonight.
+           MOVE WS-TODAY-DATE TO WS-CKPT-DATE
+           MOVE WS-PART-NUMBER OF WS-INTAKE-RECORD
+              TO WS-CKPT-PART-NUMBER
+           MOVE WS-CHECKPOINT-AREA TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       0810-READ-INTAKE-RECORD.
+           READ INTAKE-SORTED-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE INTAKE-RECORD TO WS-INTAKE-RECORD
+           END-READ.
