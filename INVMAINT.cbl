@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAIN-INVENTORY-MASTER.
+       AUTHOR. CAN SHI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *INVMAST.DAT is the indexed (VSAM KSDS) inventory master, keyed
+      *on part number, maintained through the menu below.  Unlike
+      *INVFILE.TXT it supports random lookup so a mis-keyed quantity
+      *or supplier code can be corrected, or a part removed, the same
+      *day instead of waiting for the next reload.
+           SELECT INVENTORY-MASTER-FILE ASSIGN TO 'INVMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS WS-PART-NUMBER
+           FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+      *Every successful add, change, or delete appends a row here so
+      *a discrepancy can be traced back to who made it and when.
+           SELECT OPTIONAL AUDIT-TRAIL-FILE ASSIGN TO 'AUDIT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+      *Supplier codes are validated against this file before an add
+      *or change is accepted, same as SAVE-INVENTORY-RECORD.
+           SELECT OPTIONAL SUPPLIER-MASTER-FILE ASSIGN TO 'SUPFILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-MASTER-FILE.
+       01 WS-INVENTORY-RECORD.
+           COPY INVMAST.
+
+       FD AUDIT-TRAIL-FILE.
+       01 AUDIT-TRAIL-RECORD PIC X(34).
+
+       FD SUPPLIER-MASTER-FILE.
+       01 SUPPLIER-MASTER-RECORD PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILE-STATUS PIC X(2).
+           88 WS-MASTER-FILE-STATUS-OK VALUE '00'.
+           88 WS-MASTER-FILE-NOT-FOUND VALUE '23'.
+
+       01 WS-MENU-CHOICE PIC 9(1).
+           88 WS-CHOICE-ADD VALUE 1.
+           88 WS-CHOICE-CHANGE VALUE 2.
+           88 WS-CHOICE-DELETE VALUE 3.
+           88 WS-CHOICE-INQUIRE VALUE 4.
+           88 WS-CHOICE-EXIT VALUE 5.
+
+       01 WS-RECORD-FOUND-SWITCH PIC A(1).
+           88 WS-RECORD-FOUND VALUE 'Y'.
+           88 WS-RECORD-NOT-FOUND VALUE 'N'.
+
+      *Numeric-edited so the operator can key the decimal point; the
+      *value is then moved into WS-UNIT-PRICE unedited.
+       01 WS-UNIT-PRICE-ENTRY PIC ZZZZ9.99.
+
+       01 WS-QUANTITY-VALID-SWITCH PIC A(1).
+           88 WS-QTY-VALID VALUE 'Y'.
+           88 WS-QTY-INVALID VALUE 'N'.
+
+       01 WS-PRICE-VALID-SWITCH PIC A(1).
+           88 WS-PRICE-VALID VALUE 'Y'.
+           88 WS-PRICE-INVALID VALUE 'N'.
+
+      *Table of valid supplier codes, loaded from SUPFILE.TXT when
+      *the master file is opened, so a mis-keyed supplier code can
+      *be caught before it is written - same pattern as
+      *SAVE-INVENTORY-RECORD.
+       01 WS-SUPPLIER-CODE-TABLE.
+           05 WS-SUPPLIER-CODE-ENTRY PIC X(5) OCCURS 999 TIMES.
+       01 WS-SUPPLIER-TABLE-COUNT PIC 9(3) COMP VALUE ZERO.
+       01 WS-SUPPLIER-TABLE-INDEX PIC 9(3) COMP.
+
+       01 WS-SUPPLIER-VALID-SWITCH PIC A(1).
+           88 WS-SUPPLIER-VALID VALUE 'Y'.
+           88 WS-SUPPLIER-INVALID VALUE 'N'.
+
+       01 WS-EOF-SWITCH PIC A(1).
+           88 WS-END-OF-FILE VALUE 'Y'.
+           88 WS-NOT-END-OF-FILE VALUE 'N'.
+
+      *Recorded on every audit trail row written this session.
+       01 WS-OPERATOR-ID PIC X(8).
+
+       01 WS-AUDIT-RECORD.
+           COPY AUDREC.
+
+       PROCEDURE DIVISION.
+
+       0100-MAINTAIN-INVENTORY-MASTER.
+           PERFORM 0201-INITIALIZE
+           PERFORM 0202-PROCESS-MENU UNTIL WS-CHOICE-EXIT
+           PERFORM 0203-TERMINATE.
+           STOP RUN.
+
+       0201-INITIALIZE.
+           PERFORM 0230-PROMPT-OPERATOR-ID
+           PERFORM 0301-OPEN-MASTER-FILE.
+
+       0230-PROMPT-OPERATOR-ID.
+           DISPLAY 'ENTER OPERATOR ID' LINE 1 COLUMN 5.
+           ACCEPT WS-OPERATOR-ID LINE 1 COLUMN 30.
+
+       0202-PROCESS-MENU.
+           PERFORM 0302-DISPLAY-MENU
+           PERFORM 0303-ACCEPT-MENU-CHOICE
+           EVALUATE TRUE
+               WHEN WS-CHOICE-ADD
+                   PERFORM 0400-ADD-RECORD
+               WHEN WS-CHOICE-CHANGE
+                   PERFORM 0500-CHANGE-RECORD
+               WHEN WS-CHOICE-DELETE
+                   PERFORM 0600-DELETE-RECORD
+               WHEN WS-CHOICE-INQUIRE
+                   PERFORM 0700-INQUIRE-RECORD
+               WHEN WS-CHOICE-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID SELECTION - ENTER 1 THRU 5'
+                      LINE 20 COLUMN 5
+           END-EVALUATE.
+
+       0203-TERMINATE.
+           PERFORM 0304-CLOSE-MASTER-FILE.
+
+       0301-OPEN-MASTER-FILE.
+      *INVMAST.DAT may not exist yet the first time this program is
+      *run - create it empty and reopen for update when that happens.
+           OPEN I-O INVENTORY-MASTER-FILE
+           IF NOT WS-MASTER-FILE-STATUS-OK
+               OPEN OUTPUT INVENTORY-MASTER-FILE
+               CLOSE INVENTORY-MASTER-FILE
+               OPEN I-O INVENTORY-MASTER-FILE
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           PERFORM 0360-LOAD-SUPPLIER-CODE-TABLE.
+
+       0360-LOAD-SUPPLIER-CODE-TABLE.
+           MOVE ZERO TO WS-SUPPLIER-TABLE-COUNT
+           SET WS-NOT-END-OF-FILE TO TRUE
+           OPEN INPUT SUPPLIER-MASTER-FILE
+           PERFORM 0361-READ-SUPPLIER-RECORD
+           PERFORM 0362-STORE-SUPPLIER-CODE
+              UNTIL WS-END-OF-FILE
+           CLOSE SUPPLIER-MASTER-FILE.
+
+       0361-READ-SUPPLIER-RECORD.
+           READ SUPPLIER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       0362-STORE-SUPPLIER-CODE.
+           ADD 1 TO WS-SUPPLIER-TABLE-COUNT
+           MOVE SUPPLIER-MASTER-RECORD(1:5)
+              TO WS-SUPPLIER-CODE-ENTRY(WS-SUPPLIER-TABLE-COUNT)
+           PERFORM 0361-READ-SUPPLIER-RECORD.
+
+       0302-DISPLAY-MENU.
+           DISPLAY 'INVENTORY MASTER MAINTENANCE' LINE 1 COLUMN 25
+           DISPLAY '1.  ADD A RECORD'             LINE 3 COLUMN 10
+           DISPLAY '2.  CHANGE A RECORD'           LINE 4 COLUMN 10
+           DISPLAY '3.  DELETE A RECORD'           LINE 5 COLUMN 10
+           DISPLAY '4.  INQUIRE ON A RECORD'       LINE 6 COLUMN 10
+           DISPLAY '5.  EXIT'                      LINE 7 COLUMN 10
+           DISPLAY 'ENTER SELECTION (1-5)'         LINE 9 COLUMN 10.
+
+       0303-ACCEPT-MENU-CHOICE.
+           ACCEPT WS-MENU-CHOICE LINE 9 COLUMN 33.
+
+       0304-CLOSE-MASTER-FILE.
+           CLOSE INVENTORY-MASTER-FILE
+           CLOSE AUDIT-TRAIL-FILE.
+
+       0400-ADD-RECORD.
+           PERFORM 0801-PROMPT-PART-NUMBER
+           PERFORM 0802-PROMPT-PART-NAME
+           PERFORM 0803-PROMPT-QUANTITY
+           PERFORM 0806-PROMPT-REORDER-POINT
+           PERFORM 0807-PROMPT-REORDER-QUANTITY
+           PERFORM 0804-PROMPT-UNIT-PRICE
+           PERFORM 0805-PROMPT-SUPPLIER-CODE
+           WRITE WS-INVENTORY-RECORD
+               INVALID KEY
+                   DISPLAY 'PART NUMBER ALREADY ON FILE - NOT ADDED'
+                      LINE 20 COLUMN 5
+               NOT INVALID KEY
+                   DISPLAY 'RECORD ADDED'
+                      LINE 20 COLUMN 5
+                   MOVE 'A' TO WS-AUD-ACTION-CODE
+                   PERFORM 0910-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       0500-CHANGE-RECORD.
+           PERFORM 0801-PROMPT-PART-NUMBER
+           PERFORM 0900-READ-MASTER-RECORD
+           IF WS-RECORD-FOUND
+               PERFORM 0802-PROMPT-PART-NAME
+               PERFORM 0803-PROMPT-QUANTITY
+               PERFORM 0806-PROMPT-REORDER-POINT
+               PERFORM 0807-PROMPT-REORDER-QUANTITY
+               PERFORM 0804-PROMPT-UNIT-PRICE
+               PERFORM 0805-PROMPT-SUPPLIER-CODE
+               REWRITE WS-INVENTORY-RECORD
+                   INVALID KEY
+                       DISPLAY 'RECORD COULD NOT BE REWRITTEN'
+                          LINE 20 COLUMN 5
+                   NOT INVALID KEY
+                       DISPLAY 'RECORD CHANGED'
+                          LINE 20 COLUMN 5
+                       MOVE 'C' TO WS-AUD-ACTION-CODE
+                       PERFORM 0910-WRITE-AUDIT-RECORD
+               END-REWRITE
+           ELSE
+               DISPLAY 'PART NUMBER NOT ON FILE'
+                  LINE 20 COLUMN 5
+           END-IF.
+
+       0600-DELETE-RECORD.
+           PERFORM 0801-PROMPT-PART-NUMBER
+           PERFORM 0900-READ-MASTER-RECORD
+           IF WS-RECORD-FOUND
+               DELETE INVENTORY-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'RECORD COULD NOT BE DELETED'
+                          LINE 20 COLUMN 5
+                   NOT INVALID KEY
+                       DISPLAY 'RECORD DELETED'
+                          LINE 20 COLUMN 5
+                       MOVE 'D' TO WS-AUD-ACTION-CODE
+                       PERFORM 0910-WRITE-AUDIT-RECORD
+               END-DELETE
+           ELSE
+               DISPLAY 'PART NUMBER NOT ON FILE'
+                  LINE 20 COLUMN 5
+           END-IF.
+
+       0700-INQUIRE-RECORD.
+           PERFORM 0801-PROMPT-PART-NUMBER
+           PERFORM 0900-READ-MASTER-RECORD
+           IF WS-RECORD-FOUND
+               DISPLAY 'PART NAME......: ' WS-PART-NAME
+                  LINE 15 COLUMN 5
+               DISPLAY 'QUANTITY ON HAND: ' WS-QUANTITY-ON-HAND
+                  LINE 16 COLUMN 5
+               DISPLAY 'REORDER POINT..: ' WS-REORDER-POINT
+                  LINE 17 COLUMN 5
+               DISPLAY 'REORDER QTY....: ' WS-REORDER-QUANTITY
+                  LINE 18 COLUMN 5
+               DISPLAY 'UNIT PRICE.....: ' WS-UNIT-PRICE
+                  LINE 19 COLUMN 5
+               DISPLAY 'SUPPLIER CODE..: ' WS-SUPPLIER-CODE
+                  LINE 20 COLUMN 5
+           ELSE
+               DISPLAY 'PART NUMBER NOT ON FILE'
+                  LINE 20 COLUMN 5
+           END-IF.
+
+       0801-PROMPT-PART-NUMBER.
+           DISPLAY 'ENTER PART NUMBER' LINE 11 COLUMN 5.
+           ACCEPT WS-PART-NUMBER LINE 11 COLUMN 30.
+
+       0802-PROMPT-PART-NAME.
+           DISPLAY 'ENTER PART NAME' LINE 12 COLUMN 5.
+           ACCEPT WS-PART-NAME LINE 12 COLUMN 30.
+
+       0803-PROMPT-QUANTITY.
+      *Re-prompts until a plausible quantity is keyed; zero is
+      *treated as a fat-fingered entry rather than a real count.
+           SET WS-QTY-INVALID TO TRUE
+           PERFORM 0830-ENTER-QUANTITY UNTIL WS-QTY-VALID.
+
+       0830-ENTER-QUANTITY.
+           DISPLAY 'ENTER QUANTITY ON HAND' LINE 13 COLUMN 5.
+           ACCEPT WS-QUANTITY-ON-HAND LINE 13 COLUMN 30
+           IF WS-QUANTITY-ON-HAND > 0
+               SET WS-QTY-VALID TO TRUE
+               DISPLAY '                                       '
+                  LINE 13 COLUMN 45
+           ELSE
+               DISPLAY 'QUANTITY MUST BE GREATER THAN ZERO'
+                  LINE 13 COLUMN 45
+           END-IF.
+
+       0806-PROMPT-REORDER-POINT.
+           DISPLAY 'ENTER REORDER POINT' LINE 14 COLUMN 5.
+           ACCEPT WS-REORDER-POINT LINE 14 COLUMN 30.
+
+       0807-PROMPT-REORDER-QUANTITY.
+           DISPLAY 'ENTER REORDER QUANTITY' LINE 15 COLUMN 5.
+           ACCEPT WS-REORDER-QUANTITY LINE 15 COLUMN 30.
+
+       0804-PROMPT-UNIT-PRICE.
+      *Re-prompts until a plausible unit price is keyed; zero is
+      *treated as a fat-fingered entry rather than a real price.
+           SET WS-PRICE-INVALID TO TRUE
+           PERFORM 0840-ENTER-UNIT-PRICE UNTIL WS-PRICE-VALID.
+
+       0840-ENTER-UNIT-PRICE.
+           DISPLAY 'ENTER UNIT PRICE' LINE 16 COLUMN 5.
+           ACCEPT WS-UNIT-PRICE-ENTRY LINE 16 COLUMN 30
+           MOVE WS-UNIT-PRICE-ENTRY TO WS-UNIT-PRICE
+           IF WS-UNIT-PRICE > 0
+               SET WS-PRICE-VALID TO TRUE
+               DISPLAY '                                       '
+                  LINE 16 COLUMN 45
+           ELSE
+               DISPLAY 'UNIT PRICE MUST BE GREATER THAN ZERO'
+                  LINE 16 COLUMN 45
+           END-IF.
+
+       0805-PROMPT-SUPPLIER-CODE.
+      *Re-prompts until a supplier code on SUPFILE.TXT is keyed.  If
+      *SUPFILE.TXT has no entries loaded there is nothing to validate
+      *against, so the code is accepted as keyed with a warning
+      *rather than looping forever - same as SAVE-INVENTORY-RECORD.
+           IF WS-SUPPLIER-TABLE-COUNT = ZERO
+               PERFORM 0853-ENTER-SUPPLIER-CODE-NO-CHECK
+           ELSE
+               SET WS-SUPPLIER-INVALID TO TRUE
+               PERFORM 0850-ENTER-SUPPLIER-CODE UNTIL WS-SUPPLIER-VALID
+           END-IF.
+
+       0850-ENTER-SUPPLIER-CODE.
+           DISPLAY 'ENTER SUPPLIER CODE' LINE 17 COLUMN 5.
+           ACCEPT WS-SUPPLIER-CODE LINE 17 COLUMN 30
+           PERFORM 0851-CHECK-SUPPLIER-CODE
+           IF WS-SUPPLIER-INVALID
+               DISPLAY 'SUPPLIER CODE NOT ON FILE - RE-ENTER'
+                  LINE 18 COLUMN 5
+           ELSE
+               DISPLAY '                                     '
+                  LINE 18 COLUMN 5
+           END-IF.
+
+       0851-CHECK-SUPPLIER-CODE.
+           SET WS-SUPPLIER-INVALID TO TRUE
+           PERFORM 0852-COMPARE-SUPPLIER-ENTRY
+              VARYING WS-SUPPLIER-TABLE-INDEX FROM 1 BY 1
+              UNTIL WS-SUPPLIER-TABLE-INDEX > WS-SUPPLIER-TABLE-COUNT
+                 OR WS-SUPPLIER-VALID.
+
+       0852-COMPARE-SUPPLIER-ENTRY.
+           IF WS-SUPPLIER-CODE-ENTRY(WS-SUPPLIER-TABLE-INDEX)
+                 = WS-SUPPLIER-CODE
+               SET WS-SUPPLIER-VALID TO TRUE
+           END-IF.
+
+       0853-ENTER-SUPPLIER-CODE-NO-CHECK.
+           DISPLAY 'ENTER SUPPLIER CODE' LINE 17 COLUMN 5.
+           ACCEPT WS-SUPPLIER-CODE LINE 17 COLUMN 30
+           DISPLAY 'SUPPLIER MASTER NOT LOADED - CODE NOT VERIFIED'
+              LINE 18 COLUMN 5.
+
+       0900-READ-MASTER-RECORD.
+      *Looks up WS-PART-NUMBER on the master and sets the found
+      *switch so the calling paragraph can decide what to do next.
+           SET WS-RECORD-NOT-FOUND TO TRUE
+           READ INVENTORY-MASTER-FILE
+               INVALID KEY
+                   SET WS-RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-RECORD-FOUND TO TRUE
+           END-READ.
+
+       0910-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-TIME FROM TIME
+           MOVE WS-OPERATOR-ID TO WS-AUD-OPERATOR-ID
+           MOVE WS-PART-NUMBER TO WS-AUD-PART-NUMBER
+           MOVE WS-AUDIT-RECORD TO AUDIT-TRAIL-RECORD
+           WRITE AUDIT-TRAIL-RECORD
+           END-WRITE.
