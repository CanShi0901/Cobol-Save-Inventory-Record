@@ -5,29 +5,90 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *If INVFILE.TXT file does not exist, the program will create one. 
+      *If INVFILE.TXT file does not exist, the program will create one.
            SELECT OPTIONAL INVENTORY-FILE-OUT ASSIGN TO 'INVFILE.TXT'
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
-       
+
+      *Supplier codes are validated against this file before a
+      *record is accepted.
+           SELECT OPTIONAL SUPPLIER-MASTER-FILE ASSIGN TO 'SUPFILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+      *Every record written appends a row here so a discrepancy can
+      *be traced back to who entered it and when.
+           SELECT OPTIONAL AUDIT-TRAIL-FILE ASSIGN TO 'AUDIT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INVENTORY-FILE-OUT.
-       01 INVENTORY-RECORD PIC X(41).
-           
+       01 INVENTORY-RECORD PIC X(50).
+
+       FD SUPPLIER-MASTER-FILE.
+       01 SUPPLIER-MASTER-RECORD PIC X(45).
+
+       FD AUDIT-TRAIL-FILE.
+       01 AUDIT-TRAIL-RECORD PIC X(34).
+
        WORKING-STORAGE SECTION.
        01 WS-INVENTORY-RECORD.
-           05 WS-PART-NUMBER PIC 9(9).
-           05 WS-PART-NAME PIC X(20).
-           05 WS-QUANTITY-ON-HAND PIC 9(3).
-           05 WS-UNIT-PRICE PIC 9(4).
-           05 WS-SUPPLIER-CODE PIC X(5).                                
-       02 WS-ENTER-RECORD PIC A(1).                                     
-      *Conditional names, which will be used to to determine whether a 
+           COPY INVMAST.
+       02 WS-ENTER-RECORD PIC A(1).
+      *Conditional names, which will be used to to determine whether a
       * record will be entered.
            88 WS-ENTER-RECORD-YES VALUE 'Y' 'y'.
            88 WS-ENTER-RECORD-NO VALUE 'N' 'n'.
 
+      *Table of part numbers already on INVFILE.TXT, loaded when the
+      *file is opened and added to as each new record is written, so
+      *a duplicate part number can be caught before it is written.
+       01 WS-PART-NUMBER-TABLE.
+           05 WS-PART-NUMBER-ENTRY PIC 9(9) OCCURS 9999 TIMES.
+       01 WS-PART-TABLE-COUNT PIC 9(4) COMP VALUE ZERO.
+       01 WS-TABLE-INDEX PIC 9(4) COMP.
+
+       01 WS-EOF-SWITCH PIC A(1).
+           88 WS-END-OF-FILE VALUE 'Y'.
+           88 WS-NOT-END-OF-FILE VALUE 'N'.
+
+       01 WS-DUPLICATE-SWITCH PIC A(1).
+           88 WS-DUPLICATE-FOUND VALUE 'Y'.
+           88 WS-DUPLICATE-NOT-FOUND VALUE 'N'.
+
+       01 WS-QUANTITY-VALID-SWITCH PIC A(1).
+           88 WS-QTY-VALID VALUE 'Y'.
+           88 WS-QTY-INVALID VALUE 'N'.
+
+       01 WS-PRICE-VALID-SWITCH PIC A(1).
+           88 WS-PRICE-VALID VALUE 'Y'.
+           88 WS-PRICE-INVALID VALUE 'N'.
+
+      *Numeric-edited so the operator can key the decimal point; the
+      *value is then moved into WS-UNIT-PRICE unedited.
+       01 WS-UNIT-PRICE-ENTRY PIC ZZZZ9.99.
+
+      *Table of valid supplier codes, loaded from SUPFILE.TXT when
+      *the file is opened, so a mis-keyed supplier code can be
+      *caught before it is written.
+       01 WS-SUPPLIER-CODE-TABLE.
+           05 WS-SUPPLIER-CODE-ENTRY PIC X(5) OCCURS 999 TIMES.
+       01 WS-SUPPLIER-TABLE-COUNT PIC 9(3) COMP VALUE ZERO.
+       01 WS-SUPPLIER-TABLE-INDEX PIC 9(3) COMP.
+
+       01 WS-SUPPLIER-VALID-SWITCH PIC A(1).
+           88 WS-SUPPLIER-VALID VALUE 'Y'.
+           88 WS-SUPPLIER-INVALID VALUE 'N'.
+
+      *Identifies the operator on every audit trail row written this
+      *session.
+       01 WS-OPERATOR-ID PIC X(8).
+
+       01 WS-AUDIT-RECORD.
+           COPY AUDREC.
+
        PROCEDURE DIVISION.
  
        0100-SAVE-INVENTORY-RECORD.
@@ -37,14 +98,24 @@
            STOP RUN.
 
        0201-INITIATE-IVENTORY-RECORDING.
+           PERFORM 0230-PROMPT-OPERATOR-ID
            PERFORM 0301-OPEN-FILE
            PERFORM 0302-PROMPT-TO-RECORD.
+
+       0230-PROMPT-OPERATOR-ID.
+      *Recorded on every audit trail row written this session.
+           DISPLAY 'Enter operator ID'
+              LINE 1 COLUMN 5
+           ACCEPT WS-OPERATOR-ID
+              LINE 1 COLUMN 30.
            
        0202-SAVE-INV-RECORD.
       *Prompt user to enter each data field.
            PERFORM 0303-PROMPT-PART-NUMBER
            PERFORM 0304-PROMPT-PART-NAME
            PERFORM 0305-PROMPT-QUANTITY
+           PERFORM 0355-PROMPT-REORDER-POINT
+           PERFORM 0356-PROMPT-REORDER-QUANTITY
            PERFORM 0306-PROMPT-UNIT-PRICE
            PERFORM 0307-PROMPT-SUPPLIER-CODE
            PERFORM 0308-WRITE-INV-FILE.
@@ -55,8 +126,57 @@
            PERFORM 0309-CLOSE-FILE.
       
        0301-OPEN-FILE.
-      *Opens the file to be written. 
-           OPEN OUTPUT INVENTORY-FILE-OUT.
+      *Loads the part numbers already on file so duplicates can be
+      *caught, then opens the file to be written.  INVENTORY-FILE-OUT
+      *is OPTIONAL, so OPEN EXTEND creates it fresh when INVFILE.TXT
+      *does not yet exist and simply appends to it when it does, so a
+      *second intake session the same day does not wipe out the first.
+           PERFORM 0310-LOAD-PART-NUMBER-TABLE
+           PERFORM 0360-LOAD-SUPPLIER-CODE-TABLE
+           OPEN EXTEND INVENTORY-FILE-OUT
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+
+       0310-LOAD-PART-NUMBER-TABLE.
+           MOVE ZERO TO WS-PART-TABLE-COUNT
+           SET WS-NOT-END-OF-FILE TO TRUE
+           OPEN INPUT INVENTORY-FILE-OUT
+           PERFORM 0311-READ-EXISTING-RECORD
+           PERFORM 0312-STORE-EXISTING-PART-NUMBER
+              UNTIL WS-END-OF-FILE
+           CLOSE INVENTORY-FILE-OUT.
+
+       0311-READ-EXISTING-RECORD.
+           READ INVENTORY-FILE-OUT
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       0312-STORE-EXISTING-PART-NUMBER.
+           ADD 1 TO WS-PART-TABLE-COUNT
+           MOVE INVENTORY-RECORD(1:9)
+              TO WS-PART-NUMBER-ENTRY(WS-PART-TABLE-COUNT)
+           PERFORM 0311-READ-EXISTING-RECORD.
+
+       0360-LOAD-SUPPLIER-CODE-TABLE.
+           MOVE ZERO TO WS-SUPPLIER-TABLE-COUNT
+           SET WS-NOT-END-OF-FILE TO TRUE
+           OPEN INPUT SUPPLIER-MASTER-FILE
+           PERFORM 0361-READ-SUPPLIER-RECORD
+           PERFORM 0362-STORE-SUPPLIER-CODE
+              UNTIL WS-END-OF-FILE
+           CLOSE SUPPLIER-MASTER-FILE.
+
+       0361-READ-SUPPLIER-RECORD.
+           READ SUPPLIER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       0362-STORE-SUPPLIER-CODE.
+           ADD 1 TO WS-SUPPLIER-TABLE-COUNT
+           MOVE SUPPLIER-MASTER-RECORD(1:5)
+              TO WS-SUPPLIER-CODE-ENTRY(WS-SUPPLIER-TABLE-COUNT)
+           PERFORM 0361-READ-SUPPLIER-RECORD.
 
        0302-PROMPT-TO-RECORD.
       *Prompt user whether a record will be entered 
@@ -66,44 +186,171 @@
               LINE 2 COLUMN 25.
        
        0303-PROMPT-PART-NUMBER.
+      *Re-prompts until a part number not already on file is keyed.
+           SET WS-DUPLICATE-FOUND TO TRUE
+           PERFORM 0320-ENTER-PART-NUMBER UNTIL WS-DUPLICATE-NOT-FOUND.
+
+       0320-ENTER-PART-NUMBER.
            DISPLAY 'Enter part number'
-              LINE 4 COLUMN 5.
+              LINE 4 COLUMN 5
            ACCEPT WS-PART-NUMBER
-              LINE 5 COLUMN 10.
-       
+              LINE 5 COLUMN 10
+           PERFORM 0321-CHECK-DUPLICATE-PART-NUMBER
+           IF WS-DUPLICATE-FOUND
+               DISPLAY 'PART NUMBER ALREADY ON FILE - RE-ENTER'
+                  LINE 6 COLUMN 5
+           ELSE
+               DISPLAY '                                       '
+                  LINE 6 COLUMN 5
+           END-IF.
+
+       0321-CHECK-DUPLICATE-PART-NUMBER.
+           SET WS-DUPLICATE-NOT-FOUND TO TRUE
+           PERFORM 0322-COMPARE-TABLE-ENTRY
+              VARYING WS-TABLE-INDEX FROM 1 BY 1
+              UNTIL WS-TABLE-INDEX > WS-PART-TABLE-COUNT
+                 OR WS-DUPLICATE-FOUND.
+
+       0322-COMPARE-TABLE-ENTRY.
+           IF WS-PART-NUMBER-ENTRY(WS-TABLE-INDEX) = WS-PART-NUMBER
+               SET WS-DUPLICATE-FOUND TO TRUE
+           END-IF.
+
+       0323-ADD-PART-NUMBER-TO-TABLE.
+           ADD 1 TO WS-PART-TABLE-COUNT
+           MOVE WS-PART-NUMBER
+              TO WS-PART-NUMBER-ENTRY(WS-PART-TABLE-COUNT).
+
        0304-PROMPT-PART-NAME.
            DISPLAY 'Enter part name'
               LINE 6 COLUMN 5
            ACCEPT WS-PART-NAME
               LINE 7 COLUMN 10.
-              
+
        0305-PROMPT-QUANTITY.
+      *Re-prompts until a plausible quantity is keyed; zero is
+      *treated as a fat-fingered entry rather than a real count.
+           SET WS-QTY-INVALID TO TRUE
+           PERFORM 0330-ENTER-QUANTITY UNTIL WS-QTY-VALID.
+
+       0330-ENTER-QUANTITY.
            DISPLAY 'Enter quantity on hand'
               LINE 8 COLUMN 5
            ACCEPT WS-QUANTITY-ON-HAND
-              LINE 9 COLUMN 10.
-              
-       0306-PROMPT-UNIT-PRICE.
-           DISPLAY 'Enter unit price'
+              LINE 9 COLUMN 10
+           IF WS-QUANTITY-ON-HAND > 0
+               SET WS-QTY-VALID TO TRUE
+               DISPLAY '                                       '
+                  LINE 9 COLUMN 30
+           ELSE
+               DISPLAY 'QUANTITY MUST BE GREATER THAN ZERO'
+                  LINE 9 COLUMN 30
+           END-IF.
+
+       0355-PROMPT-REORDER-POINT.
+      *Quantity on hand at or below this level means the part needs
+      *to be reordered - see PRINT-REORDER-EXCEPTIONS.
+           DISPLAY 'Enter reorder point'
               LINE 10 COLUMN 5
-           ACCEPT WS-UNIT-PRICE
+           ACCEPT WS-REORDER-POINT
               LINE 11 COLUMN 10.
-              
+
+       0356-PROMPT-REORDER-QUANTITY.
+           DISPLAY 'Enter reorder quantity'
+              LINE 12 COLUMN 5
+           ACCEPT WS-REORDER-QUANTITY
+              LINE 13 COLUMN 10.
+
+       0306-PROMPT-UNIT-PRICE.
+      *Re-prompts until a plausible unit price is keyed; zero is
+      *treated as a fat-fingered entry rather than a real price.
+           SET WS-PRICE-INVALID TO TRUE
+           PERFORM 0340-ENTER-UNIT-PRICE UNTIL WS-PRICE-VALID.
+
+       0340-ENTER-UNIT-PRICE.
+           DISPLAY 'Enter unit price'
+              LINE 14 COLUMN 5
+           ACCEPT WS-UNIT-PRICE-ENTRY
+              LINE 15 COLUMN 10
+           MOVE WS-UNIT-PRICE-ENTRY TO WS-UNIT-PRICE
+           IF WS-UNIT-PRICE > 0
+               SET WS-PRICE-VALID TO TRUE
+               DISPLAY '                                       '
+                  LINE 15 COLUMN 30
+           ELSE
+               DISPLAY 'UNIT PRICE MUST BE GREATER THAN ZERO'
+                  LINE 15 COLUMN 30
+           END-IF.
+
        0307-PROMPT-SUPPLIER-CODE.
+      *Re-prompts until a supplier code on SUPFILE.TXT is keyed.  If
+      *SUPFILE.TXT has no entries loaded (e.g. it does not exist yet)
+      *there is nothing to validate against, so the code is accepted
+      *as keyed with a warning rather than looping forever.
+           IF WS-SUPPLIER-TABLE-COUNT = ZERO
+               PERFORM 0373-ENTER-SUPPLIER-CODE-NO-CHECK
+           ELSE
+               SET WS-SUPPLIER-INVALID TO TRUE
+               PERFORM 0370-ENTER-SUPPLIER-CODE UNTIL WS-SUPPLIER-VALID
+           END-IF.
+
+       0370-ENTER-SUPPLIER-CODE.
            DISPLAY 'Enter supplier code'
-              LINE 12 COLUMN 5
+              LINE 16 COLUMN 5
            ACCEPT WS-SUPPLIER-CODE
-               LINE 13 COLUMN 10.
+              LINE 17 COLUMN 10
+           PERFORM 0371-CHECK-SUPPLIER-CODE
+           IF WS-SUPPLIER-INVALID
+               DISPLAY 'SUPPLIER CODE NOT ON FILE - RE-ENTER'
+                  LINE 18 COLUMN 5
+           ELSE
+               DISPLAY '                                     '
+                  LINE 18 COLUMN 5
+           END-IF.
+
+       0373-ENTER-SUPPLIER-CODE-NO-CHECK.
+           DISPLAY 'Enter supplier code'
+              LINE 16 COLUMN 5
+           ACCEPT WS-SUPPLIER-CODE
+              LINE 17 COLUMN 10
+           DISPLAY 'SUPPLIER MASTER NOT LOADED - CODE NOT VERIFIED'
+              LINE 18 COLUMN 5.
+
+       0371-CHECK-SUPPLIER-CODE.
+           SET WS-SUPPLIER-INVALID TO TRUE
+           PERFORM 0372-COMPARE-SUPPLIER-ENTRY
+              VARYING WS-SUPPLIER-TABLE-INDEX FROM 1 BY 1
+              UNTIL WS-SUPPLIER-TABLE-INDEX > WS-SUPPLIER-TABLE-COUNT
+                 OR WS-SUPPLIER-VALID.
+
+       0372-COMPARE-SUPPLIER-ENTRY.
+           IF WS-SUPPLIER-CODE-ENTRY(WS-SUPPLIER-TABLE-INDEX)
+                 = WS-SUPPLIER-CODE
+               SET WS-SUPPLIER-VALID TO TRUE
+           END-IF.
                
        0308-WRITE-INV-FILE.
       *Move date accepted into the inventory-record and write to
       *inventory-file-out.
            MOVE WS-INVENTORY-RECORD TO INVENTORY-RECORD
            WRITE INVENTORY-RECORD
+           END-WRITE
+           PERFORM 0323-ADD-PART-NUMBER-TO-TABLE
+           PERFORM 0391-WRITE-AUDIT-RECORD.
+
+       0391-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-TIME FROM TIME
+           MOVE WS-OPERATOR-ID TO WS-AUD-OPERATOR-ID
+           MOVE 'A' TO WS-AUD-ACTION-CODE
+           MOVE WS-PART-NUMBER TO WS-AUD-PART-NUMBER
+           MOVE WS-AUDIT-RECORD TO AUDIT-TRAIL-RECORD
+           WRITE AUDIT-TRAIL-RECORD
            END-WRITE.
                    
        0309-CLOSE-FILE.
            DISPLAY 'Stopping...'
                lINE 25 COLUMN 4
-           CLOSE INVENTORY-FILE-OUT.
+           CLOSE INVENTORY-FILE-OUT
+           CLOSE AUDIT-TRAIL-FILE.
        
\ No newline at end of file
