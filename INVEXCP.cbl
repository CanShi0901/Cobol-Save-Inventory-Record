@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-REORDER-EXCEPTIONS.
+       AUTHOR. CAN SHI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Reads the cumulative inventory master (INVMAST.DAT) - the same
+      *file INVMAINT.cbl maintains and INVMERGE.cbl rolls the night's
+      *intake into - and lists only the parts whose quantity on hand
+      *has fallen to or below the reorder point, so purchasing has a
+      *short list to act on instead of the whole file.  It may not
+      *exist yet the first time this program is run before any record
+      *has ever been added; OPTIONAL lets that case print the
+      *no-exceptions message instead of failing to open.
+           SELECT OPTIONAL INVENTORY-MASTER-FILE ASSIGN TO 'INVMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS WS-PART-NUMBER.
+
+      *INVFILE.TXT is today's not-yet-merged intake - tonight's
+      *INVMERGE run is what rolls it into INVMAST.DAT, so an exception
+      *report taken before that run has to add this in itself, or a
+      *part restocked today still shows as below its reorder point and
+      *a part that ran out today won't show up at all.  OPTIONAL
+      *covers the normal case where everything keyed today has already
+      *been merged and the file is empty or absent.
+           SELECT OPTIONAL INTAKE-FILE ASSIGN TO 'INVFILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT REORDER-EXCEPTION-FILE ASSIGN TO 'INVEXCP.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-MASTER-FILE.
+       01 WS-INVENTORY-RECORD.
+           COPY INVMAST.
+
+       FD INTAKE-FILE.
+       01 INTAKE-RECORD PIC X(50).
+
+       FD REORDER-EXCEPTION-FILE.
+       01 REORDER-EXCEPTION-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC A(1).
+           88 WS-END-OF-FILE VALUE 'Y'.
+           88 WS-NOT-END-OF-FILE VALUE 'N'.
+
+       01 WS-INTAKE-EOF-SWITCH PIC A(1).
+           88 WS-END-OF-INTAKE VALUE 'Y'.
+           88 WS-NOT-END-OF-INTAKE VALUE 'N'.
+
+      *Today's not-yet-merged intake, loaded once at open time the
+      *same way Program1.cbl/INVMAINT.cbl load the part-number and
+      *supplier-code tables.  WS-IT-MATCHED-SWITCH tells
+      *0350-PROCESS-UNMATCHED-INTAKE which entries were applied to a
+      *master record already on file and which are brand-new parts
+      *that have to be checked against their own reorder point.
+       01 WS-INTAKE-TABLE.
+           03 WS-INTAKE-ENTRY OCCURS 999 TIMES.
+               04 WS-IT-RECORD.
+                   COPY INVMAST.
+               04 WS-IT-MATCHED-SWITCH PIC A(1).
+                   88 WS-IT-MATCHED VALUE 'Y'.
+                   88 WS-IT-NOT-MATCHED VALUE 'N'.
+
+       01 WS-INTAKE-WORK-RECORD.
+           COPY INVMAST.
+
+       01 WS-INTAKE-TABLE-COUNT PIC 9(3) COMP VALUE ZERO.
+       01 WS-INTAKE-TABLE-INDEX PIC 9(3) COMP.
+       01 WS-INTAKE-MATCH-INDEX PIC 9(3) COMP.
+       01 WS-INTAKE-SEARCH-KEY PIC 9(9).
+
+       01 WS-INTAKE-FOUND-SWITCH PIC A(1).
+           88 WS-INTAKE-FOUND VALUE 'Y'.
+           88 WS-INTAKE-NOT-FOUND VALUE 'N'.
+
+       01 WS-LINE-COUNT PIC 9(3) COMP VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(3) COMP VALUE 50.
+       01 WS-EXCEPTION-COUNT PIC 9(5) COMP VALUE ZERO.
+
+       01 WS-HEADING-LINE-1 PIC X(80)
+          VALUE '          REORDER EXCEPTION REPORT'.
+
+       01 WS-HEADING-LINE-2.
+           05 FILLER PIC X(9) VALUE 'PART NO.'.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE 'PART NAME'.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'ON HAND'.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'REORD PT'.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'REORD QTY'.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'SUPPLIER'.
+
+       01 WS-DETAIL-LINE.
+           05 WS-DL-PART-NUMBER PIC 9(9).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-DL-PART-NAME PIC X(20).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-DL-QUANTITY PIC ZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 WS-DL-REORDER-POINT PIC ZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 WS-DL-REORDER-QUANTITY PIC ZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 WS-DL-SUPPLIER-CODE PIC X(5).
+
+       01 WS-NO-EXCEPTION-LINE PIC X(80)
+          VALUE '          NO PARTS AT OR BELOW THEIR REORDER POINT'.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINT-REORDER-EXCEPTIONS.
+           PERFORM 0200-INITIALIZE
+           PERFORM 0300-PROCESS-INVENTORY-RECORD
+              UNTIL WS-END-OF-FILE
+           PERFORM 0350-PROCESS-UNMATCHED-INTAKE
+           PERFORM 0400-TERMINATE.
+           STOP RUN.
+
+       0200-INITIALIZE.
+           OPEN INPUT INVENTORY-MASTER-FILE
+           OPEN OUTPUT REORDER-EXCEPTION-FILE
+           SET WS-NOT-END-OF-FILE TO TRUE
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+           PERFORM 0210-LOAD-INTAKE-TABLE
+           PERFORM 0810-READ-INVENTORY-RECORD.
+
+      *Loads today's not-yet-merged intake into a table keyed by part
+      *number before the master is scanned, the same OCCURS-table
+      *pattern used to load the supplier-code and duplicate-part-number
+      *tables elsewhere in this system.  A part keyed more than once
+      *today accumulates its quantity here, the same as INVMERGE.cbl
+      *will do when it eventually merges them.
+       0210-LOAD-INTAKE-TABLE.
+           SET WS-NOT-END-OF-INTAKE TO TRUE
+           OPEN INPUT INTAKE-FILE
+           PERFORM 0211-READ-INTAKE-RECORD
+           PERFORM 0212-STORE-INTAKE-RECORD
+              UNTIL WS-END-OF-INTAKE
+           CLOSE INTAKE-FILE.
+
+       0211-READ-INTAKE-RECORD.
+           READ INTAKE-FILE
+               AT END
+                   SET WS-END-OF-INTAKE TO TRUE
+           END-READ.
+
+       0212-STORE-INTAKE-RECORD.
+           MOVE INTAKE-RECORD TO WS-INTAKE-WORK-RECORD
+           MOVE WS-PART-NUMBER OF WS-INTAKE-WORK-RECORD
+              TO WS-INTAKE-SEARCH-KEY
+           PERFORM 0213-FIND-INTAKE-ENTRY
+           IF WS-INTAKE-FOUND
+               ADD WS-QUANTITY-ON-HAND OF WS-INTAKE-WORK-RECORD
+                  TO WS-QUANTITY-ON-HAND OF
+                     WS-IT-RECORD(WS-INTAKE-MATCH-INDEX)
+           ELSE
+               ADD 1 TO WS-INTAKE-TABLE-COUNT
+               MOVE WS-INTAKE-WORK-RECORD
+                  TO WS-IT-RECORD(WS-INTAKE-TABLE-COUNT)
+               SET WS-IT-NOT-MATCHED(WS-INTAKE-TABLE-COUNT) TO TRUE
+           END-IF
+           PERFORM 0211-READ-INTAKE-RECORD.
+
+       0213-FIND-INTAKE-ENTRY.
+           SET WS-INTAKE-NOT-FOUND TO TRUE
+           PERFORM 0214-COMPARE-INTAKE-ENTRY
+              VARYING WS-INTAKE-TABLE-INDEX FROM 1 BY 1
+              UNTIL WS-INTAKE-TABLE-INDEX > WS-INTAKE-TABLE-COUNT
+                 OR WS-INTAKE-FOUND.
+
+       0214-COMPARE-INTAKE-ENTRY.
+           IF WS-PART-NUMBER OF WS-IT-RECORD(WS-INTAKE-TABLE-INDEX)
+                 = WS-INTAKE-SEARCH-KEY
+               SET WS-INTAKE-FOUND TO TRUE
+               MOVE WS-INTAKE-TABLE-INDEX TO WS-INTAKE-MATCH-INDEX
+           END-IF.
+
+       0300-PROCESS-INVENTORY-RECORD.
+           PERFORM 0320-APPLY-INTAKE-QUANTITY
+           IF WS-QUANTITY-ON-HAND OF WS-INVENTORY-RECORD
+                 <= WS-REORDER-POINT OF WS-INVENTORY-RECORD
+               PERFORM 0500-PRINT-DETAIL-LINE
+           END-IF
+           PERFORM 0810-READ-INVENTORY-RECORD.
+
+      *Adds in any of today's not-yet-merged intake quantity for this
+      *part so the exception check reflects the current position
+      *instead of just what tonight's merge has rolled into the master
+      *so far.
+       0320-APPLY-INTAKE-QUANTITY.
+           MOVE WS-PART-NUMBER OF WS-INVENTORY-RECORD
+              TO WS-INTAKE-SEARCH-KEY
+           PERFORM 0213-FIND-INTAKE-ENTRY
+           IF WS-INTAKE-FOUND
+               ADD WS-QUANTITY-ON-HAND OF
+                     WS-IT-RECORD(WS-INTAKE-MATCH-INDEX)
+                  TO WS-QUANTITY-ON-HAND OF WS-INVENTORY-RECORD
+               SET WS-IT-MATCHED(WS-INTAKE-MATCH-INDEX) TO TRUE
+           END-IF.
+
+      *Parts keyed today that have no master record yet - new parts
+      *tonight's merge hasn't added - still have to be checked against
+      *their own reorder point, so each unmatched intake entry is
+      *staged into WS-INVENTORY-RECORD and checked the same way a
+      *master record is.
+       0350-PROCESS-UNMATCHED-INTAKE.
+           PERFORM 0351-CHECK-UNMATCHED-ENTRY
+              VARYING WS-INTAKE-TABLE-INDEX FROM 1 BY 1
+              UNTIL WS-INTAKE-TABLE-INDEX > WS-INTAKE-TABLE-COUNT.
+
+       0351-CHECK-UNMATCHED-ENTRY.
+           IF WS-IT-NOT-MATCHED(WS-INTAKE-TABLE-INDEX)
+               MOVE WS-IT-RECORD(WS-INTAKE-TABLE-INDEX)
+                  TO WS-INVENTORY-RECORD
+               IF WS-QUANTITY-ON-HAND OF WS-INVENTORY-RECORD
+                     <= WS-REORDER-POINT OF WS-INVENTORY-RECORD
+                   PERFORM 0500-PRINT-DETAIL-LINE
+               END-IF
+           END-IF.
+
+       0400-TERMINATE.
+           IF WS-EXCEPTION-COUNT = ZERO
+               WRITE REORDER-EXCEPTION-RECORD FROM WS-NO-EXCEPTION-LINE
+           END-IF
+           CLOSE INVENTORY-MASTER-FILE
+           CLOSE REORDER-EXCEPTION-FILE.
+
+       0500-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0700-PRINT-HEADINGS
+           END-IF
+           MOVE WS-PART-NUMBER OF WS-INVENTORY-RECORD
+              TO WS-DL-PART-NUMBER
+           MOVE WS-PART-NAME OF WS-INVENTORY-RECORD TO WS-DL-PART-NAME
+           MOVE WS-QUANTITY-ON-HAND OF WS-INVENTORY-RECORD
+              TO WS-DL-QUANTITY
+           MOVE WS-REORDER-POINT OF WS-INVENTORY-RECORD
+              TO WS-DL-REORDER-POINT
+           MOVE WS-REORDER-QUANTITY OF WS-INVENTORY-RECORD
+              TO WS-DL-REORDER-QUANTITY
+           MOVE WS-SUPPLIER-CODE OF WS-INVENTORY-RECORD
+              TO WS-DL-SUPPLIER-CODE
+           WRITE REORDER-EXCEPTION-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       0700-PRINT-HEADINGS.
+           WRITE REORDER-EXCEPTION-RECORD FROM WS-HEADING-LINE-1
+           WRITE REORDER-EXCEPTION-RECORD FROM WS-HEADING-LINE-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0810-READ-INVENTORY-RECORD.
+           READ INVENTORY-MASTER-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
