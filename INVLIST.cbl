@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-INVENTORY-LISTING.
+       AUTHOR. CAN SHI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Reads the cumulative inventory master (INVMAST.DAT) - the same
+      *file INVMAINT.cbl maintains and INVMERGE.cbl rolls the night's
+      *intake into - and produces a printable daily listing with page
+      *headers, one detail line per part, and a grand total of
+      *extended value.  It may not exist yet the first time this
+      *program is run before any record has ever been added; OPTIONAL
+      *lets that case print a report with no detail lines instead of
+      *failing to open.
+           SELECT OPTIONAL INVENTORY-MASTER-FILE ASSIGN TO 'INVMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS WS-PART-NUMBER.
+
+      *INVFILE.TXT is today's not-yet-merged intake - tonight's
+      *INVMERGE run is what rolls it into INVMAST.DAT, so a listing
+      *taken before that run has to add this in itself or it is
+      *reporting yesterday's position.  OPTIONAL covers the normal
+      *case where everything keyed today has already been merged and
+      *the file is empty or absent.
+           SELECT OPTIONAL INTAKE-FILE ASSIGN TO 'INVFILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT INVENTORY-LISTING-FILE ASSIGN TO 'INVLIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-MASTER-FILE.
+       01 WS-INVENTORY-RECORD.
+           COPY INVMAST.
+
+       FD INTAKE-FILE.
+       01 INTAKE-RECORD PIC X(50).
+
+       FD INVENTORY-LISTING-FILE.
+       01 INVENTORY-LISTING-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC A(1).
+           88 WS-END-OF-FILE VALUE 'Y'.
+           88 WS-NOT-END-OF-FILE VALUE 'N'.
+
+       01 WS-INTAKE-EOF-SWITCH PIC A(1).
+           88 WS-END-OF-INTAKE VALUE 'Y'.
+           88 WS-NOT-END-OF-INTAKE VALUE 'N'.
+
+      *Today's not-yet-merged intake, loaded once at open time the
+      *same way Program1.cbl/INVMAINT.cbl load the part-number and
+      *supplier-code tables.  WS-IT-MATCHED-SWITCH tells
+      *0350-PROCESS-UNMATCHED-INTAKE which entries were applied to a
+      *master record already on file and which are brand-new parts
+      *that have to be printed from the intake record itself.
+       01 WS-INTAKE-TABLE.
+           03 WS-INTAKE-ENTRY OCCURS 999 TIMES.
+               04 WS-IT-RECORD.
+                   COPY INVMAST.
+               04 WS-IT-MATCHED-SWITCH PIC A(1).
+                   88 WS-IT-MATCHED VALUE 'Y'.
+                   88 WS-IT-NOT-MATCHED VALUE 'N'.
+
+       01 WS-INTAKE-WORK-RECORD.
+           COPY INVMAST.
+
+       01 WS-INTAKE-TABLE-COUNT PIC 9(3) COMP VALUE ZERO.
+       01 WS-INTAKE-TABLE-INDEX PIC 9(3) COMP.
+       01 WS-INTAKE-MATCH-INDEX PIC 9(3) COMP.
+       01 WS-INTAKE-SEARCH-KEY PIC 9(9).
+
+       01 WS-INTAKE-FOUND-SWITCH PIC A(1).
+           88 WS-INTAKE-FOUND VALUE 'Y'.
+           88 WS-INTAKE-NOT-FOUND VALUE 'N'.
+
+       01 WS-PAGE-NUMBER PIC 9(3) COMP VALUE ZERO.
+       01 WS-LINE-COUNT PIC 9(3) COMP VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(3) COMP VALUE 50.
+
+       01 WS-EXTENDED-VALUE PIC 9(8)V99.
+       01 WS-GRAND-TOTAL PIC 9(10)V99 VALUE ZERO.
+
+       01 WS-HEADING-LINE-1.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(26) VALUE 'DAILY INVENTORY LISTING'.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE 'PAGE '.
+           05 WS-HDG-PAGE-NUMBER PIC ZZ9.
+
+       01 WS-HEADING-LINE-2.
+           05 FILLER PIC X(9) VALUE 'PART NO.'.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE 'PART NAME'.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE 'QTY.'.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE 'UNIT PRICE'.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'SUPPLIER'.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'EXT VALUE'.
+
+       01 WS-DETAIL-LINE.
+           05 WS-DL-PART-NUMBER PIC 9(9).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-DL-PART-NAME PIC X(20).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-DL-QUANTITY PIC ZZ9.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 WS-DL-UNIT-PRICE PIC ZZZZ9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DL-SUPPLIER-CODE PIC X(5).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 WS-DL-EXTENDED-VALUE PIC ZZZZZZZ9.99.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER PIC X(30) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE 'GRAND TOTAL VALUE...'.
+           05 WS-TL-GRAND-TOTAL PIC ZZZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINT-INVENTORY-LISTING.
+           PERFORM 0200-INITIALIZE
+           PERFORM 0300-PROCESS-INVENTORY-RECORD
+              UNTIL WS-END-OF-FILE
+           PERFORM 0350-PROCESS-UNMATCHED-INTAKE
+           PERFORM 0400-TERMINATE.
+           STOP RUN.
+
+       0200-INITIALIZE.
+           OPEN INPUT INVENTORY-MASTER-FILE
+           OPEN OUTPUT INVENTORY-LISTING-FILE
+           SET WS-NOT-END-OF-FILE TO TRUE
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+           PERFORM 0210-LOAD-INTAKE-TABLE
+           PERFORM 0810-READ-INVENTORY-RECORD.
+
+      *Loads today's not-yet-merged intake into a table keyed by part
+      *number before the master is scanned, the same OCCURS-table
+      *pattern used to load the supplier-code and duplicate-part-number
+      *tables elsewhere in this system.  A part keyed more than once
+      *today accumulates its quantity here, the same as INVMERGE.cbl
+      *will do when it eventually merges them.
+       0210-LOAD-INTAKE-TABLE.
+           SET WS-NOT-END-OF-INTAKE TO TRUE
+           OPEN INPUT INTAKE-FILE
+           PERFORM 0211-READ-INTAKE-RECORD
+           PERFORM 0212-STORE-INTAKE-RECORD
+              UNTIL WS-END-OF-INTAKE
+           CLOSE INTAKE-FILE.
+
+       0211-READ-INTAKE-RECORD.
+           READ INTAKE-FILE
+               AT END
+                   SET WS-END-OF-INTAKE TO TRUE
+           END-READ.
+
+       0212-STORE-INTAKE-RECORD.
+           MOVE INTAKE-RECORD TO WS-INTAKE-WORK-RECORD
+           MOVE WS-PART-NUMBER OF WS-INTAKE-WORK-RECORD
+              TO WS-INTAKE-SEARCH-KEY
+           PERFORM 0213-FIND-INTAKE-ENTRY
+           IF WS-INTAKE-FOUND
+               ADD WS-QUANTITY-ON-HAND OF WS-INTAKE-WORK-RECORD
+                  TO WS-QUANTITY-ON-HAND OF
+                     WS-IT-RECORD(WS-INTAKE-MATCH-INDEX)
+           ELSE
+               ADD 1 TO WS-INTAKE-TABLE-COUNT
+               MOVE WS-INTAKE-WORK-RECORD
+                  TO WS-IT-RECORD(WS-INTAKE-TABLE-COUNT)
+               SET WS-IT-NOT-MATCHED(WS-INTAKE-TABLE-COUNT) TO TRUE
+           END-IF
+           PERFORM 0211-READ-INTAKE-RECORD.
+
+       0213-FIND-INTAKE-ENTRY.
+           SET WS-INTAKE-NOT-FOUND TO TRUE
+           PERFORM 0214-COMPARE-INTAKE-ENTRY
+              VARYING WS-INTAKE-TABLE-INDEX FROM 1 BY 1
+              UNTIL WS-INTAKE-TABLE-INDEX > WS-INTAKE-TABLE-COUNT
+                 OR WS-INTAKE-FOUND.
+
+       0214-COMPARE-INTAKE-ENTRY.
+           IF WS-PART-NUMBER OF WS-IT-RECORD(WS-INTAKE-TABLE-INDEX)
+                 = WS-INTAKE-SEARCH-KEY
+               SET WS-INTAKE-FOUND TO TRUE
+               MOVE WS-INTAKE-TABLE-INDEX TO WS-INTAKE-MATCH-INDEX
+           END-IF.
+
+       0300-PROCESS-INVENTORY-RECORD.
+           PERFORM 0320-APPLY-INTAKE-QUANTITY
+           PERFORM 0500-PRINT-DETAIL-LINE
+           PERFORM 0810-READ-INVENTORY-RECORD.
+
+      *Adds in any of today's not-yet-merged intake quantity for this
+      *part so the listing reflects the current position instead of
+      *just what tonight's merge has rolled into the master so far.
+       0320-APPLY-INTAKE-QUANTITY.
+           MOVE WS-PART-NUMBER OF WS-INVENTORY-RECORD
+              TO WS-INTAKE-SEARCH-KEY
+           PERFORM 0213-FIND-INTAKE-ENTRY
+           IF WS-INTAKE-FOUND
+               ADD WS-QUANTITY-ON-HAND OF
+                     WS-IT-RECORD(WS-INTAKE-MATCH-INDEX)
+                  TO WS-QUANTITY-ON-HAND OF WS-INVENTORY-RECORD
+               SET WS-IT-MATCHED(WS-INTAKE-MATCH-INDEX) TO TRUE
+           END-IF.
+
+      *Parts keyed today that have no master record yet - new parts
+      *tonight's merge hasn't added - still belong on the listing, so
+      *each unmatched intake entry is staged into WS-INVENTORY-RECORD
+      *and printed the same way a master record is.
+       0350-PROCESS-UNMATCHED-INTAKE.
+           PERFORM 0351-PRINT-UNMATCHED-ENTRY
+              VARYING WS-INTAKE-TABLE-INDEX FROM 1 BY 1
+              UNTIL WS-INTAKE-TABLE-INDEX > WS-INTAKE-TABLE-COUNT.
+
+       0351-PRINT-UNMATCHED-ENTRY.
+           IF WS-IT-NOT-MATCHED(WS-INTAKE-TABLE-INDEX)
+               MOVE WS-IT-RECORD(WS-INTAKE-TABLE-INDEX)
+                  TO WS-INVENTORY-RECORD
+               PERFORM 0500-PRINT-DETAIL-LINE
+           END-IF.
+
+       0400-TERMINATE.
+           PERFORM 0600-PRINT-GRAND-TOTAL
+           CLOSE INVENTORY-MASTER-FILE
+           CLOSE INVENTORY-LISTING-FILE.
+
+       0500-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0700-PRINT-HEADINGS
+           END-IF
+           MOVE WS-PART-NUMBER OF WS-INVENTORY-RECORD
+              TO WS-DL-PART-NUMBER
+           MOVE WS-PART-NAME OF WS-INVENTORY-RECORD TO WS-DL-PART-NAME
+           MOVE WS-QUANTITY-ON-HAND OF WS-INVENTORY-RECORD
+              TO WS-DL-QUANTITY
+           MOVE WS-UNIT-PRICE OF WS-INVENTORY-RECORD TO WS-DL-UNIT-PRICE
+           MOVE WS-SUPPLIER-CODE OF WS-INVENTORY-RECORD
+              TO WS-DL-SUPPLIER-CODE
+           COMPUTE WS-EXTENDED-VALUE
+              = WS-QUANTITY-ON-HAND OF WS-INVENTORY-RECORD
+                * WS-UNIT-PRICE OF WS-INVENTORY-RECORD
+           MOVE WS-EXTENDED-VALUE TO WS-DL-EXTENDED-VALUE
+           ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL
+           WRITE INVENTORY-LISTING-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       0600-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-TL-GRAND-TOTAL
+           WRITE INVENTORY-LISTING-RECORD FROM WS-TOTAL-LINE.
+
+       0700-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE-NUMBER
+           WRITE INVENTORY-LISTING-RECORD FROM WS-HEADING-LINE-1
+           WRITE INVENTORY-LISTING-RECORD FROM WS-HEADING-LINE-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0810-READ-INVENTORY-RECORD.
+           READ INVENTORY-MASTER-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
