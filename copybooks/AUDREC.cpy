@@ -0,0 +1,9 @@
+      *Audit trail record - one row per add/change/delete action
+      *against the inventory file or master, so a quantity or
+      *supplier code can be traced back to who touched it and when.
+           05 WS-AUD-DATE PIC 9(8).
+           05 WS-AUD-TIME PIC 9(8).
+           05 WS-AUD-OPERATOR-ID PIC X(8).
+           05 WS-AUD-ACTION-CODE PIC X(1).
+      *Action codes: A = Add, C = Change, D = Delete.
+           05 WS-AUD-PART-NUMBER PIC 9(9).
