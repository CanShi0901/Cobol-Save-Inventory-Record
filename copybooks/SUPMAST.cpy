@@ -0,0 +1,6 @@
+      *Supplier master record layout - every inventory record's
+      *supplier code is looked up against this file before it is
+      *accepted, so it always ties back to a real, known supplier.
+           05 WS-SUP-CODE PIC X(5).
+           05 WS-SUP-NAME PIC X(20).
+           05 WS-SUP-CONTACT PIC X(20).
