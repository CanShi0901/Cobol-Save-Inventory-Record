@@ -0,0 +1,9 @@
+      *Inventory master record layout, shared by every program that
+      *reads, writes, reports on, or maintains inventory data.
+           05 WS-PART-NUMBER PIC 9(9).
+           05 WS-PART-NAME PIC X(20).
+           05 WS-QUANTITY-ON-HAND PIC 9(3).
+           05 WS-REORDER-POINT PIC 9(3).
+           05 WS-REORDER-QUANTITY PIC 9(3).
+           05 WS-UNIT-PRICE PIC 9(5)V99.
+           05 WS-SUPPLIER-CODE PIC X(5).
